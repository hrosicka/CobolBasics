@@ -2,9 +2,118 @@
 
        PROGRAM-ID. FIRST-CALCULATOR.
       *    This paragraph names the program as FIRST-PROGRAM.
+       AUTHOR. D-CIHLAR.
+       INSTALLATION. FINANCE-BATCH-CENTER.
+       DATE-WRITTEN. 2019-04-01.
+       DATE-COMPILED. 2026-08-09.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    ----------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    ---------- ----  ------------------------------------------
+      *    2026-08-09 DC    ADDED CALC-TRANS-FILE BATCH MODE, A PRINTED
+      *                     CALC-REPORT, A CALC-AUDIT-LOG, INPUT
+      *                     VALIDATION ON X AND Y, A ZERO-DIVISOR GUARD
+      *                     ON THE DIVIDE, CHECKPOINT/RESTART SUPPORT
+      *                     FOR THE BATCH FILE, AN OPERATION-SELECTION
+      *                     MENU, END-OF-RUN CONTROL TOTALS, WIDER
+      *                     EXTENDED-PRECISION FIELDS, AND AN AUDIT LOG
+      *                     INQUIRY SCREEN.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+       OBJECT-COMPUTER. GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CALC-TRANS-FILE
+               ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-TRANS-STATUS.
+
+           SELECT CALC-REPORT
+               ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-REPORT-STATUS.
+
+           SELECT CALC-AUDIT-LOG
+               ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-AUDIT-STATUS.
+
+           SELECT CALC-CHECKPOINT-FILE
+               ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-CKPT-STATUS.
 
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+
+       FILE SECTION.
+
+      *----------------------------------------------------------------
+      *    CALC-TRANS-FILE - QUEUED X/Y PAIRS FOR UNATTENDED BATCH RUNS
+      *----------------------------------------------------------------
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05  CALC-TRANS-X            PIC X(10).
+           05  CALC-TRANS-Y            PIC X(10).
+           05  FILLER                  PIC X(60).
+
+      *----------------------------------------------------------------
+      *    CALC-REPORT - PRINTED CALCULATION REPORT FOR END OF DAY
+      *----------------------------------------------------------------
+       FD  CALC-REPORT.
+       01  CALC-REPORT-RECORD          PIC X(132).
+
+      *----------------------------------------------------------------
+      *    CALC-AUDIT-LOG - ONE RECORD PER CALCULATION EVER RUN
+      *----------------------------------------------------------------
+       FD  CALC-AUDIT-LOG.
+       01  CALC-AUDIT-RECORD.
+           05  CALC-AUD-TIMESTAMP      PIC X(14).
+           05  CALC-AUD-OPERATOR       PIC X(08).
+           05  CALC-AUD-X              PIC S9(9)
+                                       SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-AUD-Y              PIC S9(9)
+                                       SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-AUD-TOTAL          PIC S9(10)
+                                       SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-AUD-DIFFERENCE     PIC S9(10)
+                                       SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-AUD-PRODUCT        PIC S9(18)
+                                       SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-AUD-QUOTIENT       PIC S9(9)V99
+                                       SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-AUD-OPERATION      PIC X(01).
+           05  CALC-AUD-ADD-SKIP       PIC X(01).
+               88  CALC-AUD-ADD-WAS-SKIPPED     VALUE 'Y'.
+           05  CALC-AUD-SUB-SKIP       PIC X(01).
+               88  CALC-AUD-SUB-WAS-SKIPPED     VALUE 'Y'.
+           05  CALC-AUD-MUL-SKIP       PIC X(01).
+               88  CALC-AUD-MUL-WAS-SKIPPED     VALUE 'Y'.
+           05  CALC-AUD-DIVIDE-SKIP    PIC X(01).
+               88  CALC-AUD-DIVIDE-WAS-SKIPPED  VALUE 'Y'.
+           05  CALC-AUD-REJECT-SW      PIC X(01).
+               88  CALC-AUD-WAS-REJECTED        VALUE 'Y'.
+           05  CALC-AUD-RECORD-NO      PIC 9(09).
+           05  CALC-AUD-FILLER         PIC X(04).
+
+      *----------------------------------------------------------------
+      *    CALC-CHECKPOINT-FILE - LAST TRANSACTION RECORD NUMBER POSTED
+      *----------------------------------------------------------------
+       FD  CALC-CHECKPOINT-FILE.
+       01  CALC-CHECKPOINT-RECORD.
+           05  CALC-CKPT-REC-NO        PIC 9(09).
+           05  CALC-CKPT-RUN-STATE     PIC X(01).
+               88  CALC-CKPT-IN-PROGRESS   VALUE 'I'.
+               88  CALC-CKPT-COMPLETE      VALUE 'C'.
+           05  FILLER                  PIC X(70).
+
+       WORKING-STORAGE SECTION.
       *        This section defines working storage variables that are available throughout the program.
 
                01 X PIC S999.
@@ -33,38 +142,1244 @@
 
                01 ANSWER PIC A(1) VALUE "N".
 
+      *----------------------------------------------------------------
+      *    PROGRAM SWITCHES
+      *----------------------------------------------------------------
+           01  CALC-SWITCHES.
+               05  CALC-EXIT-SW            PIC X(01) VALUE 'N'.
+                   88  CALC-EXIT-PROGRAM        VALUE 'Y'.
+               05  CALC-EXTENDED-SW        PIC X(01) VALUE 'N'.
+                   88  CALC-EXTENDED-MODE       VALUE 'Y'.
+               05  CALC-X-VALID-SW         PIC X(01) VALUE 'N'.
+               05  CALC-Y-VALID-SW         PIC X(01) VALUE 'N'.
+               05  CALC-TRANS-EOF-SW       PIC X(01) VALUE 'N'.
+                   88  CALC-TRANS-EOF           VALUE 'Y'.
+               05  CALC-AUDIT-EOF-SW       PIC X(01) VALUE 'N'.
+                   88  CALC-AUDIT-EOF            VALUE 'Y'.
+               05  CALC-REPEAT-SW          PIC X(01) VALUE 'N'.
+               05  CALC-BATCH-ABORT-SW     PIC X(01) VALUE 'N'.
+                   88  CALC-BATCH-ABORTED       VALUE 'Y'.
+               05  CALC-DIVIDE-SKIP-SW     PIC X(01) VALUE 'N'.
+                   88  CALC-DIVIDE-WAS-SKIPPED  VALUE 'Y'.
+               05  CALC-REPORT-FRESH-SW    PIC X(01) VALUE 'N'.
+
+      *----------------------------------------------------------------
+      *    FILE STATUS FIELDS
+      *----------------------------------------------------------------
+           01  CALC-FILE-STATUSES.
+               05  CALC-TRANS-STATUS       PIC X(02) VALUE '00'.
+               05  CALC-REPORT-STATUS      PIC X(02) VALUE '00'.
+               05  CALC-AUDIT-STATUS       PIC X(02) VALUE '00'.
+               05  CALC-CKPT-STATUS        PIC X(02) VALUE '00'.
+
+      *----------------------------------------------------------------
+      *    VALIDATED-ENTRY WORK FIELDS
+      *    CALC-x-NUM REDEFINES THE EDIT BUFFER AS A PROPER SIGNED
+      *    NUMERIC ITEM SO A BAD KEYSTROKE CAN BE DETECTED BEFORE IT
+      *    EVER REACHES X OR Y.
+      *----------------------------------------------------------------
+           01  CALC-X-EDIT                 PIC X(04).
+           01  CALC-X-NUM REDEFINES CALC-X-EDIT
+                                            PIC S999
+                                       SIGN LEADING SEPARATE CHARACTER.
+           01  CALC-Y-EDIT                 PIC X(04).
+           01  CALC-Y-NUM REDEFINES CALC-Y-EDIT
+                                            PIC S999
+                                       SIGN LEADING SEPARATE CHARACTER.
+
+      *----------------------------------------------------------------
+      *    EXTENDED-PRECISION FIELDS FOR REAL PRODUCTION FIGURES
+      *    EXTENDED-PRECISION FIELDS
+      *----------------------------------------------------------------
+           01  CALC-LG-X                   PIC S9(9).
+           01  CALC-LG-Y                   PIC S9(9).
+           01  CALC-LG-TOTAL               PIC S9(10).
+           01  CALC-LG-DIFFERENCE          PIC S9(10).
+           01  CALC-LG-PRODUCT             PIC S9(18).
+           01  CALC-LG-QUATIENT            PIC S9(9)V99.
+
+           01  CALC-X-EDIT-LG              PIC X(10).
+           01  CALC-X-NUM-LG REDEFINES CALC-X-EDIT-LG
+                                            PIC S9(9)
+                                       SIGN LEADING SEPARATE CHARACTER.
+           01  CALC-Y-EDIT-LG              PIC X(10).
+           01  CALC-Y-NUM-LG REDEFINES CALC-Y-EDIT-LG
+                                            PIC S9(9)
+                                       SIGN LEADING SEPARATE CHARACTER.
+
+           01  CALC-SIGN-SHIFT             PIC X(09).
+
+      *----------------------------------------------------------------
+      *    OPERATION-SELECTION MENU
+      *----------------------------------------------------------------
+           01  CALC-OPERATION-CHOICE       PIC X(01) VALUE '5'.
+               88  CALC-OP-ADD                 VALUE '1'.
+               88  CALC-OP-SUBTRACT            VALUE '2'.
+               88  CALC-OP-MULTIPLY            VALUE '3'.
+               88  CALC-OP-DIVIDE              VALUE '4'.
+               88  CALC-OP-ALL                 VALUE '5'.
+               88  CALC-OP-VALID VALUES '1' '2' '3' '4' '5'.
+
+      *----------------------------------------------------------------
+      *    MAIN MENU
+      *----------------------------------------------------------------
+           01  CALC-MENU-CHOICE            PIC X(01).
+               88  CALC-MENU-INTERACTIVE       VALUE '1'.
+               88  CALC-MENU-BATCH             VALUE '2'.
+               88  CALC-MENU-INQUIRY           VALUE '3'.
+               88  CALC-MENU-EXIT              VALUE '4'.
+               88  CALC-MENU-VALID VALUES '1' '2' '3' '4'.
+
+           01  CALC-OPERATOR-ID             PIC X(08) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      *    END-OF-RUN CONTROL TOTALS
+      *----------------------------------------------------------------
+           01  CALC-CONTROL-TOTALS.
+               05  CALC-CT-COUNT           PIC 9(09) VALUE ZERO COMP.
+               05  CALC-CT-TOTAL-SUM       PIC S9(12) VALUE ZERO COMP-3.
+               05  CALC-CT-PRODUCT-SUM     PIC S9(18) VALUE ZERO COMP-3.
+               05  CALC-CT-QUOTIENT-SUM    PIC S9(12)V99 VALUE ZERO
+                                                              COMP-3.
+
+      *----------------------------------------------------------------
+      *    BATCH / CHECKPOINT WORK FIELDS
+      *----------------------------------------------------------------
+           01  CALC-RECORD-NUMBER          PIC 9(09) VALUE ZERO COMP.
+           01  CALC-CHECKPOINT-COUNT       PIC 9(09) VALUE ZERO COMP.
+           01  CALC-CHECKPOINT-INTERVAL    PIC 9(03) VALUE 10 COMP.
+           01  CALC-CKPT-QUOTIENT          PIC 9(09) VALUE ZERO COMP.
+           01  CALC-CKPT-REMAINDER         PIC 9(03) VALUE ZERO COMP.
+
+      *----------------------------------------------------------------
+      *    RUN-DATE / TIMESTAMP WORK FIELDS
+      *----------------------------------------------------------------
+           01  CALC-RUN-DATE                PIC 9(08).
+           01  CALC-RUN-DATE-EDIT.
+               05  CALC-RUN-YYYY            PIC 9(04).
+               05  FILLER                   PIC X(01) VALUE '-'.
+               05  CALC-RUN-MM              PIC 9(02).
+               05  FILLER                   PIC X(01) VALUE '-'.
+               05  CALC-RUN-DD              PIC 9(02).
+           01  CALC-TS-DATE                 PIC 9(08).
+           01  CALC-TS-TIME                 PIC 9(08).
+           01  CALC-TS-STAMP.
+               05  CALC-TS-STAMP-DATE       PIC 9(08).
+               05  CALC-TS-STAMP-TIME       PIC 9(06).
+
+      *----------------------------------------------------------------
+      *    PRINT-LINE AND EDITED REPORT FIELDS
+      *----------------------------------------------------------------
+           01  CALC-PRINT-LINE              PIC X(132) VALUE SPACES.
+
+           01  CALC-EDIT-FIELDS.
+               05  CALC-ED-X                PIC -(9)9.
+               05  CALC-ED-Y                PIC -(9)9.
+               05  CALC-ED-TOTAL            PIC -(10)9.
+               05  CALC-ED-TOTAL-OUT        PIC X(11).
+               05  CALC-ED-DIFFERENCE       PIC -(10)9.
+               05  CALC-ED-DIFFERENCE-OUT   PIC X(11).
+               05  CALC-ED-PRODUCT          PIC -(17)9.
+               05  CALC-ED-PRODUCT-OUT      PIC X(18).
+               05  CALC-ED-QUOTIENT         PIC -(9)9.99.
+               05  CALC-ED-QUOTIENT-OUT      PIC X(13).
+               05  CALC-ED-RECORD-NO        PIC ZZZZZZZZ9.
+               05  CALC-ED-CT-COUNT         PIC ZZZZZZZZ9.
+               05  CALC-ED-CT-TOTAL         PIC -(11)9.
+               05  CALC-ED-CT-PRODUCT       PIC -(17)9.
+               05  CALC-ED-CT-QUOTIENT      PIC -(11)9.99.
+
+      *----------------------------------------------------------------
+      *    INQUIRY SCREEN WORK FIELDS
+      *----------------------------------------------------------------
+           01  CALC-INQUIRY-COUNT           PIC 9(04) VALUE ZERO.
+           01  CALC-AUDIT-TOTAL             PIC 9(09) VALUE ZERO COMP.
+           01  CALC-AUDIT-SKIP-COUNT        PIC 9(09) VALUE ZERO COMP.
+           01  CALC-AUDIT-SHOWN-COUNT       PIC 9(09) VALUE ZERO COMP.
+
        PROCEDURE DIVISION.
       *    This division contains the program's instructions.
 
-           RepeteCalculation.
+      *----------------------------------------------------------------
+      *    0000-MAINLINE
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-MAIN-MENU THRU 2000-EXIT
+               UNTIL CALC-EXIT-PROGRAM.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1000-INITIALIZE - OPEN THE REPORT, PRIME THE AUDIT LOG,
+      *    ESTABLISH THE OPERATOR ID AND THE PRECISION MODE FOR THIS
+      *    RUN.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+
+           ACCEPT CALC-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE CALC-RUN-DATE(1:4) TO CALC-RUN-YYYY.
+           MOVE CALC-RUN-DATE(5:2) TO CALC-RUN-MM.
+           MOVE CALC-RUN-DATE(7:2) TO CALC-RUN-DD.
+
+           DISPLAY 'FIRST-CALCULATOR - ENTER YOUR OPERATOR ID: '.
+           ACCEPT CALC-OPERATOR-ID.
+           IF CALC-OPERATOR-ID = SPACES
+               MOVE 'UNKNOWN' TO CALC-OPERATOR-ID
+           END-IF.
+
+           DISPLAY 'USE EXTENDED PRECISION FOR LARGE FIGURES? (Y/N): '.
+           ACCEPT CALC-EXTENDED-SW.
+
+      *    A PENDING CHECKPOINT MEANS A PRIOR BATCH RUN WAS KILLED
+      *    PARTWAY THROUGH. CALCRPT MUST BE EXTENDED RATHER THAN
+      *    RE-CREATED IN THAT CASE, OR THE DETAIL LINES ALREADY
+      *    PRINTED FOR THE RECORDS BEFORE THE CHECKPOINT ARE LOST
+      *    THE MOMENT THIS RUN OPENS THE FILE.
+           PERFORM 4510-READ-CHECKPOINT THRU 4510-EXIT.
+
+           MOVE 'N' TO CALC-REPORT-FRESH-SW.
+           IF CALC-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND CALC-REPORT
+               IF CALC-REPORT-STATUS NOT = '00'
+                   OPEN OUTPUT CALC-REPORT
+                   MOVE 'Y' TO CALC-REPORT-FRESH-SW
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-REPORT
+               MOVE 'Y' TO CALC-REPORT-FRESH-SW
+           END-IF.
+
+           IF CALC-REPORT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN CALC-REPORT, FILE STATUS '
+                        CALC-REPORT-STATUS
+               DISPLAY 'FIRST-CALCULATOR TERMINATING'
+               MOVE 'Y' TO CALC-EXIT-SW
+           ELSE
+               IF CALC-REPORT-FRESH-SW = 'Y'
+                   PERFORM 1100-WRITE-REPORT-HEADING THRU 1100-EXIT
+               END-IF
+               OPEN EXTEND CALC-AUDIT-LOG
+               IF CALC-AUDIT-STATUS NOT = '00'
+                   OPEN OUTPUT CALC-AUDIT-LOG
+               END-IF
+               IF CALC-AUDIT-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN CALC-AUDIT-LOG, FILE STATUS '
+                            CALC-AUDIT-STATUS
+                   DISPLAY 'FIRST-CALCULATOR TERMINATING'
+                   MOVE 'Y' TO CALC-EXIT-SW
+               END-IF
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    1100-WRITE-REPORT-HEADING
+      *----------------------------------------------------------------
+       1100-WRITE-REPORT-HEADING.
+
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING 'FIRST-CALCULATOR DAILY CALCULATION REPORT'
+                   DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING 'RUN DATE: '     DELIMITED BY SIZE
+                   CALC-RUN-YYYY   DELIMITED BY SIZE
+                   '-'             DELIMITED BY SIZE
+                   CALC-RUN-MM     DELIMITED BY SIZE
+                   '-'             DELIMITED BY SIZE
+                   CALC-RUN-DD     DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+           MOVE SPACES TO CALC-REPORT-RECORD.
+           WRITE CALC-REPORT-RECORD.
+
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING '          X'          DELIMITED BY SIZE
+                   '           Y'        DELIMITED BY SIZE
+                   '        TOTAL'       DELIMITED BY SIZE
+                   '    DIFFERENCE'      DELIMITED BY SIZE
+                   '            PRODUCT' DELIMITED BY SIZE
+                   '        QUOTIENT'    DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    2000-MAIN-MENU
+      *----------------------------------------------------------------
+       2000-MAIN-MENU.
+
+           DISPLAY ' '.
+           DISPLAY '1 = INTERACTIVE CALCULATION'.
+           DISPLAY '2 = BATCH FILE CALCULATION'.
+           DISPLAY '3 = VIEW LAST N CALCULATIONS'.
+           DISPLAY '4 = EXIT PROGRAM'.
+           DISPLAY 'ENTER YOUR CHOICE: '.
+           ACCEPT CALC-MENU-CHOICE.
+
+           IF NOT CALC-MENU-VALID
+               DISPLAY 'INVALID CHOICE, PLEASE TRY AGAIN.'
+           ELSE
+               EVALUATE TRUE
+                   WHEN CALC-MENU-INTERACTIVE
+                       PERFORM 3000-INTERACTIVE-MODE THRU 3000-EXIT
+                   WHEN CALC-MENU-BATCH
+                       PERFORM 4000-BATCH-MODE THRU 4000-EXIT
+                   WHEN CALC-MENU-INQUIRY
+                       PERFORM 6000-INQUIRY-MODE THRU 6000-EXIT
+                   WHEN CALC-MENU-EXIT
+                       MOVE 'Y' TO CALC-EXIT-SW
+               END-EVALUATE
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3000-INTERACTIVE-MODE - THE ORIGINAL REPETECALCULATION
+      *    CONSOLE LOOP. THE Y/N REPEAT PROMPT STAYS FOR AD-HOC USE.
+      *----------------------------------------------------------------
+       3000-INTERACTIVE-MODE.
+
+           PERFORM 7050-RESET-CONTROL-TOTALS THRU 7050-EXIT.
+           MOVE 'Y' TO CALC-REPEAT-SW.
+           PERFORM 3900-PROCESS-ONE-PAIR THRU 3900-EXIT
+               UNTIL CALC-REPEAT-SW NOT = 'Y'.
+           PERFORM 7000-WRITE-CONTROL-TOTALS THRU 7000-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3900-PROCESS-ONE-PAIR
+      *----------------------------------------------------------------
+       3900-PROCESS-ONE-PAIR.
+
+           PERFORM 3300-SELECT-OPERATION THRU 3300-EXIT.
+           PERFORM 3100-GET-VALID-X THRU 3100-EXIT.
+           PERFORM 3200-GET-VALID-Y THRU 3200-EXIT.
+           PERFORM 5000-PERFORM-CALCULATION THRU 5000-EXIT.
+           PERFORM 5500-DISPLAY-RESULTS THRU 5500-EXIT.
+
+           DISPLAY 'DO YOU WANT TO REPEAT CALCULATION? (Y/N): '.
+           ACCEPT ANSWER.
+           MOVE ANSWER TO CALC-REPEAT-SW.
+
+       3900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3100-GET-VALID-X
+      *----------------------------------------------------------------
+       3100-GET-VALID-X.
+
+           MOVE 'N' TO CALC-X-VALID-SW.
+           PERFORM 3110-PROMPT-X THRU 3110-EXIT
+               UNTIL CALC-X-VALID-SW = 'Y'.
+
+       3100-EXIT.
+           EXIT.
+
+       3110-PROMPT-X.
+
+           IF CALC-EXTENDED-MODE
+               DISPLAY 'INSERT FIRST NUMBER X IN FORMAT +NNNNNNNNN: '
+               ACCEPT CALC-X-EDIT-LG
+               IF CALC-X-EDIT-LG(1:1) IS NUMERIC
+                   MOVE CALC-X-EDIT-LG(1:9) TO CALC-SIGN-SHIFT
+                   MOVE '+' TO CALC-X-EDIT-LG(1:1)
+                   MOVE CALC-SIGN-SHIFT TO CALC-X-EDIT-LG(2:9)
+               END-IF
+               IF (CALC-X-EDIT-LG(1:1) = '+' OR
+                       CALC-X-EDIT-LG(1:1) = '-')
+                       AND CALC-X-EDIT-LG(2:9) IS NUMERIC
+                   MOVE CALC-X-NUM-LG TO CALC-LG-X
+                   MOVE 'Y' TO CALC-X-VALID-SW
+               ELSE
+                   DISPLAY
+                    'PLEASE RE-ENTER A NUMERIC VALUE IN S9(9) FORMAT'
+               END-IF
+           ELSE
+               DISPLAY 'INSERT FIRST NUMBER X IN FORMAT S999: '
+               ACCEPT CALC-X-EDIT
+               IF CALC-X-EDIT(1:1) IS NUMERIC
+                   MOVE CALC-X-EDIT(1:3) TO CALC-SIGN-SHIFT(1:3)
+                   MOVE '+' TO CALC-X-EDIT(1:1)
+                   MOVE CALC-SIGN-SHIFT(1:3) TO CALC-X-EDIT(2:3)
+               END-IF
+               IF (CALC-X-EDIT(1:1) = '+' OR CALC-X-EDIT(1:1) = '-')
+                       AND CALC-X-EDIT(2:3) IS NUMERIC
+                   MOVE CALC-X-NUM TO X
+                   MOVE 'Y' TO CALC-X-VALID-SW
+               ELSE
+                   DISPLAY
+                     'PLEASE RE-ENTER A NUMERIC VALUE IN S999 FORMAT'
+               END-IF
+           END-IF.
+
+       3110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3200-GET-VALID-Y
+      *----------------------------------------------------------------
+       3200-GET-VALID-Y.
+
+           MOVE 'N' TO CALC-Y-VALID-SW.
+           PERFORM 3210-PROMPT-Y THRU 3210-EXIT
+               UNTIL CALC-Y-VALID-SW = 'Y'.
+
+       3200-EXIT.
+           EXIT.
+
+       3210-PROMPT-Y.
+
+           IF CALC-EXTENDED-MODE
+               DISPLAY 'INSERT SECOND NUMBER Y IN FORMAT +NNNNNNNNN: '
+               ACCEPT CALC-Y-EDIT-LG
+               IF CALC-Y-EDIT-LG(1:1) IS NUMERIC
+                   MOVE CALC-Y-EDIT-LG(1:9) TO CALC-SIGN-SHIFT
+                   MOVE '+' TO CALC-Y-EDIT-LG(1:1)
+                   MOVE CALC-SIGN-SHIFT TO CALC-Y-EDIT-LG(2:9)
+               END-IF
+               IF (CALC-Y-EDIT-LG(1:1) = '+' OR
+                       CALC-Y-EDIT-LG(1:1) = '-')
+                       AND CALC-Y-EDIT-LG(2:9) IS NUMERIC
+                   MOVE CALC-Y-NUM-LG TO CALC-LG-Y
+                   MOVE 'Y' TO CALC-Y-VALID-SW
+               ELSE
+                   DISPLAY
+                    'PLEASE RE-ENTER A NUMERIC VALUE IN S9(9) FORMAT'
+               END-IF
+           ELSE
+               DISPLAY 'INSERT SECOND NUMBER Y IN FORMAT S999: '
+               ACCEPT CALC-Y-EDIT
+               IF CALC-Y-EDIT(1:1) IS NUMERIC
+                   MOVE CALC-Y-EDIT(1:3) TO CALC-SIGN-SHIFT(1:3)
+                   MOVE '+' TO CALC-Y-EDIT(1:1)
+                   MOVE CALC-SIGN-SHIFT(1:3) TO CALC-Y-EDIT(2:3)
+               END-IF
+               IF (CALC-Y-EDIT(1:1) = '+' OR CALC-Y-EDIT(1:1) = '-')
+                       AND CALC-Y-EDIT(2:3) IS NUMERIC
+                   MOVE CALC-Y-NUM TO Y
+                   MOVE 'Y' TO CALC-Y-VALID-SW
+               ELSE
+                   DISPLAY
+                     'PLEASE RE-ENTER A NUMERIC VALUE IN S999 FORMAT'
+               END-IF
+           END-IF.
+
+       3210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    3300-SELECT-OPERATION
+      *----------------------------------------------------------------
+       3300-SELECT-OPERATION.
+
+           DISPLAY '1=ADD 2=SUBTRACT 3=MULTIPLY 4=DIVIDE 5=ALL: '.
+           ACCEPT CALC-OPERATION-CHOICE.
+           IF NOT CALC-OP-VALID
+               MOVE '5' TO CALC-OPERATION-CHOICE
+           END-IF.
+
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4000-BATCH-MODE - READS CALC-TRANS-FILE UNATTENDED,
+      *    RESUMING FROM THE LAST CHECKPOINT WHEN ONE IS PENDING.
+      *----------------------------------------------------------------
+       4000-BATCH-MODE.
+
+           PERFORM 7050-RESET-CONTROL-TOTALS THRU 7050-EXIT.
+           PERFORM 3300-SELECT-OPERATION THRU 3300-EXIT.
+           PERFORM 4100-OPEN-BATCH-FILES THRU 4100-EXIT.
+           IF NOT CALC-BATCH-ABORTED
+               PERFORM 4500-SKIP-CHECKPOINTED-RECORDS THRU 4500-EXIT
+               PERFORM 4200-READ-TRANS-RECORD THRU 4200-EXIT
+               PERFORM 4300-PROCESS-TRANS-RECORD THRU 4300-EXIT
+                   UNTIL CALC-TRANS-EOF
+               PERFORM 4900-CLOSE-BATCH-FILES THRU 4900-EXIT
+               PERFORM 7000-WRITE-CONTROL-TOTALS THRU 7000-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+       4100-OPEN-BATCH-FILES.
+
+           MOVE ZERO TO CALC-RECORD-NUMBER.
+           MOVE 'N' TO CALC-TRANS-EOF-SW.
+           MOVE 'N' TO CALC-BATCH-ABORT-SW.
+           OPEN INPUT CALC-TRANS-FILE.
+           IF CALC-TRANS-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN CALC-TRANS-FILE, FILE STATUS '
+                        CALC-TRANS-STATUS
+               DISPLAY 'BATCH RUN ABANDONED, RETURNING TO MAIN MENU'
+               MOVE 'Y' TO CALC-BATCH-ABORT-SW
+           END-IF.
+
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4200-READ-TRANS-RECORD
+      *----------------------------------------------------------------
+       4200-READ-TRANS-RECORD.
+
+           READ CALC-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO CALC-TRANS-EOF-SW
+               NOT AT END
+                   ADD 1 TO CALC-RECORD-NUMBER
+           END-READ.
+
+       4200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4300-PROCESS-TRANS-RECORD
+      *----------------------------------------------------------------
+       4300-PROCESS-TRANS-RECORD.
+
+           PERFORM 4310-VALIDATE-TRANS-RECORD THRU 4310-EXIT.
+           IF CALC-X-VALID-SW = 'Y' AND CALC-Y-VALID-SW = 'Y'
+               PERFORM 5000-PERFORM-CALCULATION THRU 5000-EXIT
+           ELSE
+               PERFORM 4360-WRITE-REJECTED-RECORD THRU 4360-EXIT
+               PERFORM 4370-WRITE-REJECTED-AUDIT THRU 4370-EXIT
+           END-IF.
+           PERFORM 4400-WRITE-CHECKPOINT THRU 4400-EXIT.
+           PERFORM 4200-READ-TRANS-RECORD THRU 4200-EXIT.
+
+       4300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4310-VALIDATE-TRANS-RECORD
+      *----------------------------------------------------------------
+       4310-VALIDATE-TRANS-RECORD.
+
+           MOVE 'N' TO CALC-X-VALID-SW.
+           MOVE 'N' TO CALC-Y-VALID-SW.
+           MOVE CALC-TRANS-X TO CALC-X-EDIT-LG.
+           MOVE CALC-TRANS-Y TO CALC-Y-EDIT-LG.
+
+           IF CALC-EXTENDED-MODE
+               PERFORM 4320-VALIDATE-X-EXTENDED THRU 4320-EXIT
+               PERFORM 4330-VALIDATE-Y-EXTENDED THRU 4330-EXIT
+           ELSE
+               PERFORM 4340-VALIDATE-X-STANDARD THRU 4340-EXIT
+               PERFORM 4350-VALIDATE-Y-STANDARD THRU 4350-EXIT
+           END-IF.
+
+       4310-EXIT.
+           EXIT.
+
+       4320-VALIDATE-X-EXTENDED.
+
+           IF (CALC-X-EDIT-LG(1:1) = '+' OR CALC-X-EDIT-LG(1:1) = '-')
+                   AND CALC-X-EDIT-LG(2:9) IS NUMERIC
+               MOVE CALC-X-NUM-LG TO CALC-LG-X
+               MOVE 'Y' TO CALC-X-VALID-SW
+           END-IF.
+
+       4320-EXIT.
+           EXIT.
+
+       4330-VALIDATE-Y-EXTENDED.
+
+           IF (CALC-Y-EDIT-LG(1:1) = '+' OR CALC-Y-EDIT-LG(1:1) = '-')
+                   AND CALC-Y-EDIT-LG(2:9) IS NUMERIC
+               MOVE CALC-Y-NUM-LG TO CALC-LG-Y
+               MOVE 'Y' TO CALC-Y-VALID-SW
+           END-IF.
+
+       4330-EXIT.
+           EXIT.
+
+       4340-VALIDATE-X-STANDARD.
+
+           IF (CALC-X-EDIT-LG(1:1) = '+' OR CALC-X-EDIT-LG(1:1) = '-')
+                   AND CALC-X-EDIT-LG(2:3) IS NUMERIC
+                   AND CALC-X-EDIT-LG(5:6) = SPACES
+               MOVE CALC-X-EDIT-LG(1:4) TO CALC-X-EDIT
+               MOVE CALC-X-NUM TO X
+               MOVE CALC-X-NUM TO CALC-LG-X
+               MOVE 'Y' TO CALC-X-VALID-SW
+           END-IF.
+
+       4340-EXIT.
+           EXIT.
+
+       4350-VALIDATE-Y-STANDARD.
+
+           IF (CALC-Y-EDIT-LG(1:1) = '+' OR CALC-Y-EDIT-LG(1:1) = '-')
+                   AND CALC-Y-EDIT-LG(2:3) IS NUMERIC
+                   AND CALC-Y-EDIT-LG(5:6) = SPACES
+               MOVE CALC-Y-EDIT-LG(1:4) TO CALC-Y-EDIT
+               MOVE CALC-Y-NUM TO Y
+               MOVE CALC-Y-NUM TO CALC-LG-Y
+               MOVE 'Y' TO CALC-Y-VALID-SW
+           END-IF.
+
+       4350-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4360-WRITE-REJECTED-RECORD - LEAVES A DURABLE TRACE OF A
+      *    REJECTED TRANSACTION RECORD ON CALC-REPORT, NOT JUST THE
+      *    CONSOLE, SO AN UNATTENDED OVERNIGHT RUN CAN STILL BE
+      *    REVIEWED THE NEXT MORNING.
+      *----------------------------------------------------------------
+       4360-WRITE-REJECTED-RECORD.
+
+           DISPLAY 'INVALID TRANSACTION RECORD '
+                    CALC-RECORD-NUMBER ' SKIPPED'.
+
+           MOVE CALC-RECORD-NUMBER TO CALC-ED-RECORD-NO.
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING 'RECORD ' DELIMITED BY SIZE
+                   CALC-ED-RECORD-NO DELIMITED BY SIZE
+                   ' REJECTED - INVALID X OR Y VALUE'
+                   DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+       4360-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4370-WRITE-REJECTED-AUDIT - LOGS THE REJECTION TO
+      *    CALC-AUDIT-LOG SO IT SHOWS UP ALONGSIDE EVERY OTHER
+      *    CALCULATION EVENT FOR THIS RUN.
+      *----------------------------------------------------------------
+       4370-WRITE-REJECTED-AUDIT.
+
+           ACCEPT CALC-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT CALC-TS-TIME FROM TIME.
+           MOVE CALC-TS-DATE TO CALC-TS-STAMP-DATE.
+           MOVE CALC-TS-TIME(1:6) TO CALC-TS-STAMP-TIME.
+           MOVE CALC-TS-STAMP TO CALC-AUD-TIMESTAMP.
+
+           MOVE CALC-OPERATOR-ID TO CALC-AUD-OPERATOR.
+           MOVE ZERO TO CALC-AUD-X.
+           MOVE ZERO TO CALC-AUD-Y.
+           MOVE CALC-OPERATION-CHOICE TO CALC-AUD-OPERATION.
+           MOVE ZERO TO CALC-AUD-TOTAL.
+           MOVE ZERO TO CALC-AUD-DIFFERENCE.
+           MOVE ZERO TO CALC-AUD-PRODUCT.
+           MOVE ZERO TO CALC-AUD-QUOTIENT.
+           MOVE 'Y' TO CALC-AUD-ADD-SKIP.
+           MOVE 'Y' TO CALC-AUD-SUB-SKIP.
+           MOVE 'Y' TO CALC-AUD-MUL-SKIP.
+           MOVE 'Y' TO CALC-AUD-DIVIDE-SKIP.
+           MOVE 'Y' TO CALC-AUD-REJECT-SW.
+           MOVE CALC-RECORD-NUMBER TO CALC-AUD-RECORD-NO.
+           MOVE SPACES TO CALC-AUD-FILLER.
+
+           WRITE CALC-AUDIT-RECORD.
+
+       4370-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4400-WRITE-CHECKPOINT - PERSISTS THE LAST
+      *    RECORD NUMBER EVERY CALC-CHECKPOINT-INTERVAL RECORDS SO A
+      *    KILLED RUN RESTARTS WHERE IT LEFT OFF INSTEAD OF FROM
+      *    RECORD ONE.
+      *----------------------------------------------------------------
+       4400-WRITE-CHECKPOINT.
+
+           DIVIDE CALC-RECORD-NUMBER BY CALC-CHECKPOINT-INTERVAL
+               GIVING CALC-CKPT-QUOTIENT
+               REMAINDER CALC-CKPT-REMAINDER.
+           IF CALC-CKPT-REMAINDER = ZERO
+               MOVE SPACES TO CALC-CHECKPOINT-RECORD
+               MOVE CALC-RECORD-NUMBER TO CALC-CKPT-REC-NO
+               SET CALC-CKPT-IN-PROGRESS TO TRUE
+               OPEN OUTPUT CALC-CHECKPOINT-FILE
+               IF CALC-CKPT-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO OPEN CALCCKPT, FILE STATUS '
+                            CALC-CKPT-STATUS
+                   DISPLAY 'RESTART MAY NOT RESUME AT RECORD '
+                            CALC-RECORD-NUMBER
+               ELSE
+                   WRITE CALC-CHECKPOINT-RECORD
+                   CLOSE CALC-CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       4400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4500-SKIP-CHECKPOINTED-RECORDS - FAST-FORWARDS PAST THE
+      *    RECORDS ALREADY POSTED BEFORE THE CHECKPOINT WITHOUT
+      *    RECALCULATING OR REWRITING THEM. CALC-REPORT IS NOW OPENED
+      *    IN EXTEND FOR A RESUMED RUN (SEE 1000-INITIALIZE), SO THEIR
+      *    DETAIL LINES FROM THE ORIGINAL RUN ARE ALREADY IN THE FILE -
+      *    REPLAYING THEM HERE WOULD JUST DUPLICATE THEM.
+      *----------------------------------------------------------------
+       4500-SKIP-CHECKPOINTED-RECORDS.
+
+           PERFORM 4510-READ-CHECKPOINT THRU 4510-EXIT.
+           IF CALC-CHECKPOINT-COUNT > ZERO
+               DISPLAY 'RESUMING BATCH RUN AFTER RECORD '
+                        CALC-CHECKPOINT-COUNT
+               PERFORM 4520-SKIP-ONE-RECORD THRU 4520-EXIT
+                   UNTIL CALC-RECORD-NUMBER >= CALC-CHECKPOINT-COUNT
+                      OR CALC-TRANS-EOF
+           END-IF.
+
+       4500-EXIT.
+           EXIT.
+
+       4510-READ-CHECKPOINT.
+
+           MOVE ZERO TO CALC-CHECKPOINT-COUNT.
+           OPEN INPUT CALC-CHECKPOINT-FILE.
+           IF CALC-CKPT-STATUS = '00'
+               READ CALC-CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO CALC-CHECKPOINT-COUNT
+                   NOT AT END
+                       IF CALC-CKPT-IN-PROGRESS
+                           MOVE CALC-CKPT-REC-NO
+                               TO CALC-CHECKPOINT-COUNT
+                       ELSE
+                           MOVE ZERO TO CALC-CHECKPOINT-COUNT
+                       END-IF
+               END-READ
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+       4510-EXIT.
+           EXIT.
+
+       4520-SKIP-ONE-RECORD.
+
+           PERFORM 4200-READ-TRANS-RECORD THRU 4200-EXIT.
+
+       4520-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    4900-CLOSE-BATCH-FILES
+      *----------------------------------------------------------------
+       4900-CLOSE-BATCH-FILES.
+
+           CLOSE CALC-TRANS-FILE.
+
+      *    THE RUN REACHED END OF FILE ON ITS OWN, SO THE CHECKPOINT IS
+      *    CLEARED (RECORD NUMBER ZERO, STATE COMPLETE) RATHER THAN
+      *    LEFT POINTING AT THIS FILE'S LAST RECORD - OTHERWISE THE
+      *    NEXT BATCH RUN, AGAINST A NEW CALCTRAN, WOULD MISTAKE THIS
+      *    COMPLETED RUN FOR AN INTERRUPTED ONE AND SKIP RECORDS THAT
+      *    WERE NEVER ACTUALLY PROCESSED THIS TIME.
+           MOVE SPACES TO CALC-CHECKPOINT-RECORD.
+           MOVE ZERO TO CALC-CKPT-REC-NO.
+           SET CALC-CKPT-COMPLETE TO TRUE.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE.
+           IF CALC-CKPT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN CALCCKPT, FILE STATUS '
+                        CALC-CKPT-STATUS
+               DISPLAY 'CHECKPOINT NOT CLEARED AT END OF BATCH RUN'
+           ELSE
+               WRITE CALC-CHECKPOINT-RECORD
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+       4900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5000-PERFORM-CALCULATION - SHARED BY INTERACTIVE AND BATCH.
+      *    RUNS ONLY THE OPERATIONS SELECTED BY CALC-OPERATION-CHOICE
+      *    OPERATION SELECTION, GUARDS THE DIVIDE AGAINST A ZERO
+      *    DIVISOR, WRITES THE REPORT LINE AND THE AUDIT RECORD, AND
+      *    ACCUMULATES THE END-OF-RUN CONTROL TOTALS.
+      *----------------------------------------------------------------
+       5000-PERFORM-CALCULATION.
+
+           IF CALC-EXTENDED-MODE
+               PERFORM 5100-CALC-EXTENDED THRU 5100-EXIT
+           ELSE
+               PERFORM 5200-CALC-STANDARD THRU 5200-EXIT
+           END-IF.
+           PERFORM 5300-WRITE-REPORT-DETAIL THRU 5300-EXIT.
+           PERFORM 5400-WRITE-AUDIT-RECORD THRU 5400-EXIT.
+           PERFORM 5450-ACCUMULATE-TOTALS THRU 5450-EXIT.
+
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5100-CALC-EXTENDED
+      *----------------------------------------------------------------
+       5100-CALC-EXTENDED.
+
+           MOVE ZERO TO CALC-LG-TOTAL.
+           MOVE ZERO TO CALC-LG-DIFFERENCE.
+           MOVE ZERO TO CALC-LG-PRODUCT.
+           MOVE ZERO TO CALC-LG-QUATIENT.
+           MOVE 'N' TO CALC-DIVIDE-SKIP-SW.
+
+           IF CALC-OP-ADD OR CALC-OP-ALL
+               ADD CALC-LG-X CALC-LG-Y GIVING CALC-LG-TOTAL
+           END-IF.
+           IF CALC-OP-SUBTRACT OR CALC-OP-ALL
+               SUBTRACT CALC-LG-Y FROM CALC-LG-X
+                   GIVING CALC-LG-DIFFERENCE
+           END-IF.
+           IF CALC-OP-MULTIPLY OR CALC-OP-ALL
+               MULTIPLY CALC-LG-X BY CALC-LG-Y GIVING CALC-LG-PRODUCT
+           END-IF.
+           IF CALC-OP-DIVIDE OR CALC-OP-ALL
+               IF CALC-LG-Y = ZERO
+                   DISPLAY 'DIVISION SKIPPED, Y IS ZERO'
+                   MOVE 'Y' TO CALC-DIVIDE-SKIP-SW
+               ELSE
+                   DIVIDE CALC-LG-X BY CALC-LG-Y
+                       GIVING CALC-LG-QUATIENT
+               END-IF
+           END-IF.
+
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5200-CALC-STANDARD
+      *----------------------------------------------------------------
+       5200-CALC-STANDARD.
+
+           MOVE ZERO TO TOTAL.
+           MOVE ZERO TO DIFFERENCE.
+           MOVE ZERO TO PRODUCT.
+           MOVE ZERO TO QUATIENT.
+           MOVE 'N' TO CALC-DIVIDE-SKIP-SW.
+
+           IF CALC-OP-ADD OR CALC-OP-ALL
+               ADD X Y GIVING TOTAL
+      *            This statement adds the values of X and Y and stores the result in TOTAL.
+           END-IF.
+           IF CALC-OP-SUBTRACT OR CALC-OP-ALL
+               SUBTRACT Y FROM X GIVING DIFFERENCE
+      *            This statement substracts the value Y from X and stores the result in DIFFERENCE.
+           END-IF.
+           IF CALC-OP-MULTIPLY OR CALC-OP-ALL
+               MULTIPLY X BY Y GIVING PRODUCT
+      *            This statement multiplies the values X by Y and stores the result in PRODUCT.
+           END-IF.
+           IF CALC-OP-DIVIDE OR CALC-OP-ALL
+               IF Y = ZERO
+                   DISPLAY 'DIVISION SKIPPED, Y IS ZERO'
+                   MOVE 'Y' TO CALC-DIVIDE-SKIP-SW
+               ELSE
+                   DIVIDE X BY Y GIVING QUATIENT
+      *            This statement devides the values X by Y and stores the result in QUATIENT.
+               END-IF
+           END-IF.
+
+           MOVE X TO CALC-LG-X.
+           MOVE Y TO CALC-LG-Y.
+           MOVE TOTAL TO CALC-LG-TOTAL.
+           MOVE DIFFERENCE TO CALC-LG-DIFFERENCE.
+           MOVE PRODUCT TO CALC-LG-PRODUCT.
+           MOVE QUATIENT TO CALC-LG-QUATIENT.
+
+       5200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5300-WRITE-REPORT-DETAIL
+      *----------------------------------------------------------------
+       5300-WRITE-REPORT-DETAIL.
+
+           MOVE CALC-LG-X TO CALC-ED-X.
+           MOVE CALC-LG-Y TO CALC-ED-Y.
+
+           IF CALC-OP-ADD OR CALC-OP-ALL
+               MOVE CALC-LG-TOTAL TO CALC-ED-TOTAL
+               MOVE CALC-ED-TOTAL TO CALC-ED-TOTAL-OUT
+           ELSE
+               MOVE 'N/A' TO CALC-ED-TOTAL-OUT
+           END-IF.
+
+           IF CALC-OP-SUBTRACT OR CALC-OP-ALL
+               MOVE CALC-LG-DIFFERENCE TO CALC-ED-DIFFERENCE
+               MOVE CALC-ED-DIFFERENCE TO CALC-ED-DIFFERENCE-OUT
+           ELSE
+               MOVE 'N/A' TO CALC-ED-DIFFERENCE-OUT
+           END-IF.
+
+           IF CALC-OP-MULTIPLY OR CALC-OP-ALL
+               MOVE CALC-LG-PRODUCT TO CALC-ED-PRODUCT
+               MOVE CALC-ED-PRODUCT TO CALC-ED-PRODUCT-OUT
+           ELSE
+               MOVE 'N/A' TO CALC-ED-PRODUCT-OUT
+           END-IF.
+
+           IF NOT (CALC-OP-DIVIDE OR CALC-OP-ALL)
+               MOVE 'N/A' TO CALC-ED-QUOTIENT-OUT
+           ELSE
+               IF CALC-DIVIDE-WAS-SKIPPED
+                   MOVE 'DIV BY ZERO  ' TO CALC-ED-QUOTIENT-OUT
+               ELSE
+                   MOVE CALC-LG-QUATIENT TO CALC-ED-QUOTIENT
+                   MOVE CALC-ED-QUOTIENT TO CALC-ED-QUOTIENT-OUT
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING CALC-ED-X          DELIMITED BY SIZE
+                   ' '               DELIMITED BY SIZE
+                   CALC-ED-Y         DELIMITED BY SIZE
+                   ' '               DELIMITED BY SIZE
+                   CALC-ED-TOTAL-OUT DELIMITED BY SIZE
+                   ' '               DELIMITED BY SIZE
+                   CALC-ED-DIFFERENCE-OUT DELIMITED BY SIZE
+                   ' '               DELIMITED BY SIZE
+                   CALC-ED-PRODUCT-OUT DELIMITED BY SIZE
+                   ' '               DELIMITED BY SIZE
+                   CALC-ED-QUOTIENT-OUT DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+       5300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5400-WRITE-AUDIT-RECORD
+      *----------------------------------------------------------------
+       5400-WRITE-AUDIT-RECORD.
+
+           ACCEPT CALC-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT CALC-TS-TIME FROM TIME.
+           MOVE CALC-TS-DATE TO CALC-TS-STAMP-DATE.
+           MOVE CALC-TS-TIME(1:6) TO CALC-TS-STAMP-TIME.
+           MOVE CALC-TS-STAMP TO CALC-AUD-TIMESTAMP.
+
+           MOVE CALC-OPERATOR-ID TO CALC-AUD-OPERATOR.
+           MOVE CALC-LG-X TO CALC-AUD-X.
+           MOVE CALC-LG-Y TO CALC-AUD-Y.
+           MOVE CALC-OPERATION-CHOICE TO CALC-AUD-OPERATION.
+
+           IF CALC-OP-ADD OR CALC-OP-ALL
+               MOVE CALC-LG-TOTAL TO CALC-AUD-TOTAL
+               MOVE 'N' TO CALC-AUD-ADD-SKIP
+           ELSE
+               MOVE ZERO TO CALC-AUD-TOTAL
+               MOVE 'Y' TO CALC-AUD-ADD-SKIP
+           END-IF.
+
+           IF CALC-OP-SUBTRACT OR CALC-OP-ALL
+               MOVE CALC-LG-DIFFERENCE TO CALC-AUD-DIFFERENCE
+               MOVE 'N' TO CALC-AUD-SUB-SKIP
+           ELSE
+               MOVE ZERO TO CALC-AUD-DIFFERENCE
+               MOVE 'Y' TO CALC-AUD-SUB-SKIP
+           END-IF.
+
+           IF CALC-OP-MULTIPLY OR CALC-OP-ALL
+               MOVE CALC-LG-PRODUCT TO CALC-AUD-PRODUCT
+               MOVE 'N' TO CALC-AUD-MUL-SKIP
+           ELSE
+               MOVE ZERO TO CALC-AUD-PRODUCT
+               MOVE 'Y' TO CALC-AUD-MUL-SKIP
+           END-IF.
+
+           IF (CALC-OP-DIVIDE OR CALC-OP-ALL)
+                   AND NOT CALC-DIVIDE-WAS-SKIPPED
+               MOVE CALC-LG-QUATIENT TO CALC-AUD-QUOTIENT
+               MOVE 'N' TO CALC-AUD-DIVIDE-SKIP
+           ELSE
+               MOVE ZERO TO CALC-AUD-QUOTIENT
+               MOVE 'Y' TO CALC-AUD-DIVIDE-SKIP
+           END-IF.
+
+           MOVE 'N' TO CALC-AUD-REJECT-SW.
+           MOVE CALC-RECORD-NUMBER TO CALC-AUD-RECORD-NO.
+           MOVE SPACES TO CALC-AUD-FILLER.
+
+           WRITE CALC-AUDIT-RECORD.
+
+       5400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5450-ACCUMULATE-TOTALS
+      *----------------------------------------------------------------
+       5450-ACCUMULATE-TOTALS.
+
+           ADD 1 TO CALC-CT-COUNT.
+           ADD CALC-LG-TOTAL TO CALC-CT-TOTAL-SUM.
+           ADD CALC-LG-PRODUCT TO CALC-CT-PRODUCT-SUM.
+           ADD CALC-LG-QUATIENT TO CALC-CT-QUOTIENT-SUM.
+
+       5450-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    5500-DISPLAY-RESULTS - CONSOLE DISPLAY FOR INTERACTIVE USE
+      *----------------------------------------------------------------
+       5500-DISPLAY-RESULTS.
+
+           DISPLAY "X= " CALC-LG-X.
+           DISPLAY "Y = " CALC-LG-Y.
+           IF CALC-OP-ADD OR CALC-OP-ALL
+               DISPLAY "X + Y = " CALC-LG-TOTAL
+           END-IF.
+           IF CALC-OP-SUBTRACT OR CALC-OP-ALL
+               DISPLAY "X - Y = " CALC-LG-DIFFERENCE
+           END-IF.
+           IF CALC-OP-MULTIPLY OR CALC-OP-ALL
+               DISPLAY "X * Y = " CALC-LG-PRODUCT
+           END-IF.
+           IF (CALC-OP-DIVIDE OR CALC-OP-ALL)
+                   AND NOT CALC-DIVIDE-WAS-SKIPPED
+               DISPLAY "X / Y = " CALC-LG-QUATIENT
+           END-IF.
+
+       5500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    6000-INQUIRY-MODE - REVIEWS THE LAST N
+      *    ENTRIES ON CALC-AUDIT-LOG WITHOUT RERUNNING ANY MATH.
+      *----------------------------------------------------------------
+       6000-INQUIRY-MODE.
+
+           DISPLAY 'HOW MANY RECENT CALCULATIONS DO YOU WANT TO VIEW: '.
+           ACCEPT CALC-INQUIRY-COUNT.
+
+      *    THE AUDIT LOG IS HELD OPEN FOR EXTEND (APPEND) DURING THE
+      *    WHOLE RUN, SO IT MUST BE CLOSED WHILE THIS SCREEN READS IT
+      *    AND RE-OPENED FOR EXTEND AFTERWARD.
+           CLOSE CALC-AUDIT-LOG.
+
+           PERFORM 6100-COUNT-AUDIT-RECORDS THRU 6100-EXIT.
+
+           IF CALC-AUDIT-TOTAL > CALC-INQUIRY-COUNT
+               COMPUTE CALC-AUDIT-SKIP-COUNT =
+                   CALC-AUDIT-TOTAL - CALC-INQUIRY-COUNT
+           ELSE
+               MOVE ZERO TO CALC-AUDIT-SKIP-COUNT
+           END-IF.
+
+           PERFORM 6200-DISPLAY-RECENT-RECORDS THRU 6200-EXIT.
+
+           OPEN EXTEND CALC-AUDIT-LOG.
+           IF CALC-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT CALC-AUDIT-LOG
+           END-IF.
+           IF CALC-AUDIT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO REOPEN CALC-AUDIT-LOG, FILE STATUS '
+                        CALC-AUDIT-STATUS
+               DISPLAY 'FIRST-CALCULATOR TERMINATING'
+               MOVE 'Y' TO CALC-EXIT-SW
+           END-IF.
+
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    6100-COUNT-AUDIT-RECORDS
+      *----------------------------------------------------------------
+       6100-COUNT-AUDIT-RECORDS.
+
+           MOVE ZERO TO CALC-AUDIT-TOTAL.
+           MOVE 'N' TO CALC-AUDIT-EOF-SW.
+           OPEN INPUT CALC-AUDIT-LOG.
+           IF CALC-AUDIT-STATUS = '00'
+               PERFORM 6110-COUNT-ONE-RECORD THRU 6110-EXIT
+                   UNTIL CALC-AUDIT-EOF-SW = 'Y'
+               CLOSE CALC-AUDIT-LOG
+           END-IF.
+           MOVE 'N' TO CALC-AUDIT-EOF-SW.
+
+       6100-EXIT.
+           EXIT.
+
+       6110-COUNT-ONE-RECORD.
+
+           READ CALC-AUDIT-LOG
+               AT END
+                   MOVE 'Y' TO CALC-AUDIT-EOF-SW
+               NOT AT END
+                   ADD 1 TO CALC-AUDIT-TOTAL
+           END-READ.
+
+       6110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    6200-DISPLAY-RECENT-RECORDS
+      *----------------------------------------------------------------
+       6200-DISPLAY-RECENT-RECORDS.
+
+           MOVE ZERO TO CALC-AUDIT-SHOWN-COUNT.
+           MOVE 'N' TO CALC-AUDIT-EOF-SW.
+           OPEN INPUT CALC-AUDIT-LOG.
+           IF CALC-AUDIT-STATUS = '00'
+               PERFORM 6210-SKIP-ONE-AUDIT-RECORD THRU 6210-EXIT
+                   UNTIL CALC-AUDIT-SHOWN-COUNT >= CALC-AUDIT-SKIP-COUNT
+                      OR CALC-AUDIT-EOF-SW = 'Y'
+               MOVE ZERO TO CALC-AUDIT-SHOWN-COUNT
+               PERFORM 6220-DISPLAY-ONE-AUDIT-RECORD THRU 6220-EXIT
+                   UNTIL CALC-AUDIT-EOF-SW = 'Y'
+               CLOSE CALC-AUDIT-LOG
+           ELSE
+               DISPLAY 'NO CALCULATIONS HAVE BEEN LOGGED YET.'
+           END-IF.
+           MOVE 'N' TO CALC-AUDIT-EOF-SW.
+
+       6200-EXIT.
+           EXIT.
+
+       6210-SKIP-ONE-AUDIT-RECORD.
+
+           READ CALC-AUDIT-LOG
+               AT END
+                   MOVE 'Y' TO CALC-AUDIT-EOF-SW
+               NOT AT END
+                   ADD 1 TO CALC-AUDIT-SHOWN-COUNT
+           END-READ.
+
+       6210-EXIT.
+           EXIT.
+
+       6220-DISPLAY-ONE-AUDIT-RECORD.
+
+           READ CALC-AUDIT-LOG
+               AT END
+                   MOVE 'Y' TO CALC-AUDIT-EOF-SW
+               NOT AT END
+                   IF CALC-AUD-WAS-REJECTED
+                       DISPLAY CALC-AUD-TIMESTAMP ' ' CALC-AUD-OPERATOR
+                               ' RECORD ' CALC-AUD-RECORD-NO
+                               ' REJECTED - INVALID X OR Y VALUE'
+                   ELSE
+                       DISPLAY CALC-AUD-TIMESTAMP ' ' CALC-AUD-OPERATOR
+                               ' X=' CALC-AUD-X ' Y=' CALC-AUD-Y
+                       IF CALC-AUD-ADD-WAS-SKIPPED
+                           DISPLAY '   TOTAL=N/A'
+                       ELSE
+                           DISPLAY '   TOTAL=' CALC-AUD-TOTAL
+                       END-IF
+                       IF CALC-AUD-SUB-WAS-SKIPPED
+                           DISPLAY '   DIFF=N/A'
+                       ELSE
+                           DISPLAY '   DIFF=' CALC-AUD-DIFFERENCE
+                       END-IF
+                       IF CALC-AUD-MUL-WAS-SKIPPED
+                           DISPLAY '   PRODUCT=N/A'
+                       ELSE
+                           DISPLAY '   PRODUCT=' CALC-AUD-PRODUCT
+                       END-IF
+                       IF CALC-AUD-OPERATION = '1' OR '2' OR '3'
+                           DISPLAY '   QUOTIENT=N/A'
+                       ELSE
+                           IF CALC-AUD-DIVIDE-WAS-SKIPPED
+                               DISPLAY '   QUOTIENT=DIV BY ZERO'
+                           ELSE
+                               DISPLAY '   QUOTIENT=' CALC-AUD-QUOTIENT
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+       6220-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    7000-WRITE-CONTROL-TOTALS - TRAILER PRINTED
+      *    AFTER THE LAST PAIR OF EACH INTERACTIVE SESSION OR BATCH
+      *    RUN SO THE OUTPUT CAN BE BALANCED.
+      *----------------------------------------------------------------
+       7000-WRITE-CONTROL-TOTALS.
+
+           MOVE SPACES TO CALC-PRINT-LINE.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+           MOVE CALC-CT-COUNT TO CALC-ED-CT-COUNT.
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING 'CONTROL TOTALS - CALCULATIONS PERFORMED: '
+                   DELIMITED BY SIZE
+                   CALC-ED-CT-COUNT DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+           MOVE CALC-CT-TOTAL-SUM TO CALC-ED-CT-TOTAL.
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING 'GRAND TOTAL OF TOTAL     : ' DELIMITED BY SIZE
+                   CALC-ED-CT-TOTAL DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+           MOVE CALC-CT-PRODUCT-SUM TO CALC-ED-CT-PRODUCT.
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING 'GRAND TOTAL OF PRODUCT   : ' DELIMITED BY SIZE
+                   CALC-ED-CT-PRODUCT DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
+
+           MOVE CALC-CT-QUOTIENT-SUM TO CALC-ED-CT-QUOTIENT.
+           MOVE SPACES TO CALC-PRINT-LINE.
+           STRING 'GRAND TOTAL OF QUOTIENT  : ' DELIMITED BY SIZE
+                   CALC-ED-CT-QUOTIENT DELIMITED BY SIZE
+               INTO CALC-PRINT-LINE
+           END-STRING.
+           WRITE CALC-REPORT-RECORD FROM CALC-PRINT-LINE.
 
-           DISPLAY 'Insert first number X in format S999: '.
-           ACCEPT X.
+           DISPLAY 'CALCULATIONS PERFORMED THIS RUN: ' CALC-CT-COUNT.
 
-           DISPLAY 'Insert second number Y in format S999: '.
-           ACCEPT Y.
+       7000-EXIT.
+           EXIT.
 
-           ADD X Y GIVING TOTAL.
-      *        This statement adds the values of X and Y and stores the result in TOTAL.
+      *----------------------------------------------------------------
+      *    7050-RESET-CONTROL-TOTALS - CLEARS THE CONTROL TOTALS AT
+      *    THE START OF EACH INTERACTIVE SESSION OR BATCH RUN SO THE
+      *    TRAILER BALANCES AGAINST THIS RUN ONLY, NOT PRIOR ONES.
+      *----------------------------------------------------------------
+       7050-RESET-CONTROL-TOTALS.
 
-           SUBTRACT Y FROM X GIVING DIFFERENCE.
-      *        This statement substracts the value Y from X and stores the result in DIFFERENCE.
+           MOVE ZERO TO CALC-CT-COUNT.
+           MOVE ZERO TO CALC-CT-TOTAL-SUM.
+           MOVE ZERO TO CALC-CT-PRODUCT-SUM.
+           MOVE ZERO TO CALC-CT-QUOTIENT-SUM.
 
-           MULTIPLY X BY Y GIVING PRODUCT.
-      *        This statement multiplies the values X by Y and stores the result in PRODUCT.
+       7050-EXIT.
+           EXIT.
 
-           DIVIDE X BY Y GIVING QUATIENT.
-      *        This statement devides the values X by Y and stores the result in QUATIENT.
+      *----------------------------------------------------------------
+      *    9000-TERMINATE
+      *----------------------------------------------------------------
+       9000-TERMINATE.
 
-           DISPLAY "X= "X.
-           DISPLAY "Y = "Y.
-           DISPLAY "X + Y = "TOTAL.
-           DISPLAY "X - Y = "DIFFERENCE.
-           DISPLAY "X * Y = "PRODUCT.
-           DISPLAY "X / Y = "QUATIENT.
-           DISPLAY "Do you want repete calculation? (Y/N): "
-           ACCEPT ANSWER
-           IF ANSWER = 'Y'
-               GO TO RepeteCalculation.
+           CLOSE CALC-REPORT.
+           CLOSE CALC-AUDIT-LOG.
 
-       STOP RUN.
+       9000-EXIT.
+           EXIT.
